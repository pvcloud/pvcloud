@@ -0,0 +1,13 @@
+*> Chromatic note table - maps the 12 valid root tune codes (always
+*> entered using the sharp spelling, matching the original HELLO-WORLD
+*> IF chain) to their sharp/flat names and chromatic position, so the
+*> rest of the chord logic can do semitone arithmetic instead of more
+*> IF chains.
+01 WS-CHROMATIC-TABLE-DATA.
+    05 FILLER PIC X(72) VALUE
+       "C C 00C#Db01D D 02D#Eb03E E 04F F 05F#Gb06G G 07G#Ab08A A 09A#Bb10B B 11".
+01 WS-CHROMATIC-TABLE REDEFINES WS-CHROMATIC-TABLE-DATA.
+    05 WS-CHROMATIC-ENTRY OCCURS 12 TIMES INDEXED BY CHR-IDX.
+        10 CHR-SHARP-NAME     PIC X(2).
+        10 CHR-FLAT-NAME      PIC X(2).
+        10 CHR-SEMITONE-IDX   PIC 9(2).
