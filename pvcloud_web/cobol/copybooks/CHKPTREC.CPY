@@ -0,0 +1,11 @@
+*> Checkpoint record for restartable batch jobs - records the last
+*> transaction record fully processed so a restarted run can skip
+*> everything already done instead of reprocessing from record one.
+*> The full last-processed record (not just its root) is kept so a
+*> restart can confirm the input file it's resuming is the same file
+*> the checkpoint was written against, rather than a new day's file
+*> that happens to still be sitting under the same filename.
+01 CHECKPOINT-RECORD.
+    05 CKPT-LAST-KEY-PROCESSED   PIC X(8).
+    05 CKPT-RECORD-COUNT         PIC 9(7).
+    05 CKPT-TIMESTAMP            PIC X(21).
