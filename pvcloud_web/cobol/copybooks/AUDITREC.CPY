@@ -0,0 +1,12 @@
+*> Audit log record - one entry per chord lookup (interactive, batch,
+*> transposition, or songbook-driven) so usage can be reconstructed and
+*> billed back.
+01 AUDIT-LOG-RECORD.
+    05 AUD-TIMESTAMP          PIC X(21).
+    05 AUD-OPERATOR-ID        PIC X(8).
+    05 AUD-SOURCE             PIC X(8).
+    05 AUD-TUNE-ROOT          PIC X(2).
+    05 AUD-TUNE-QUALITY       PIC X(4).
+    05 AUD-VOICING            PIC X(1).
+    05 AUD-RESULT-LINE        PIC X(40).
+    05 AUD-STATUS             PIC X(1).
