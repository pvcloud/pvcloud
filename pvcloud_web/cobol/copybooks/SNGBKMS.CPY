@@ -0,0 +1,11 @@
+*> Songbook master record - the chord-symbol fields the typesetting
+*> side already keys from. Keyed by song ID plus chord sequence number
+*> so CHORD-SONGBOOK can read it as an indexed (VSAM-style) master file.
+01 SONGBOOK-MASTER-RECORD.
+    05 SB-KEY.
+        10 SB-SONG-ID         PIC X(6).
+        10 SB-CHORD-SEQ       PIC 9(4).
+    05 SB-CHORD-ROOT          PIC X(2).
+    05 SB-CHORD-QUALITY       PIC X(4).
+    05 SB-CHORD-VOICING       PIC X(1).
+    05 SB-ENHARM-PREF     PIC X(1).
