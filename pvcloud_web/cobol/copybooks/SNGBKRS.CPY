@@ -0,0 +1,12 @@
+*> Songbook result record - the companion record CHORD-SONGBOOK writes
+*> resolved note spellings back into, keyed the same way as the master
+*> (song ID plus chord sequence number) so the typesetting side can
+*> pull a resolved spelling straight by key instead of someone retyping
+*> what HELLO-WORLD displayed on screen.
+01 SONGBOOK-RESULT-RECORD.
+    05 SR-KEY.
+        10 SR-SONG-ID          PIC X(6).
+        10 SR-CHORD-SEQ        PIC 9(4).
+    05 SR-RESOLVED-SPELLING    PIC X(40).
+    05 SR-RESOLVED-STATUS      PIC X(1).
+    05 SR-REASON-CODE          PIC X(1).
