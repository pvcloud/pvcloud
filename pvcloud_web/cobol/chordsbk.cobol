@@ -0,0 +1,119 @@
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-SONGBOOK.
+*> Songbook integration: reads chord symbols straight out of the
+*> typesetting system's SONGBOOK-MASTER-FILE (indexed by song ID plus
+*> chord sequence number) and writes the resolved note spelling for
+*> each one back into a companion SONGBOOK-RESULT-FILE, so the
+*> typesetting side can pick up the spelling by key instead of someone
+*> retyping what HELLO-WORLD displayed on screen.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SONGBOOK-MASTER-FILE ASSIGN TO "SONGBOOK.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SB-KEY
+        FILE STATUS IS WS-MASTER-FILE-STATUS.
+    SELECT SONGBOOK-RESULT-FILE ASSIGN TO "SBRESULT.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SR-KEY
+        FILE STATUS IS WS-RESULT-FILE-STATUS.
+    SELECT BAD-TUNE-LOG-FILE ASSIGN TO "BADTUNE.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BAD-LOG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SONGBOOK-MASTER-FILE.
+COPY SNGBKMS.
+
+FD  SONGBOOK-RESULT-FILE.
+COPY SNGBKRS.
+
+FD  BAD-TUNE-LOG-FILE.
+01 BAD-TUNE-LOG-RECORD     PIC X(2).
+
+WORKING-STORAGE SECTION.
+01 WS-MASTER-FILE-STATUS   PIC X(2).
+01 WS-RESULT-FILE-STATUS   PIC X(2).
+01 WS-BAD-LOG-STATUS       PIC X(2).
+01 WS-END-OF-FILE          PIC X(1) VALUE "N".
+    88 WS-NO-MORE-ENTRIES           VALUE "Y".
+01 WS-VALID-FLAG           PIC X(1) VALUE "N".
+01 WS-ENHARM-FLAG          PIC X(1) VALUE "S".
+01 WS-VOICING              PIC X(1) VALUE SPACES.
+01 WS-RESULT-LINE          PIC X(40) VALUE SPACES.
+01 WS-OPERATOR-ID          PIC X(8) VALUE SPACES.
+01 WS-SOURCE-TAG           PIC X(8) VALUE "SONGBK".
+01 WS-REASON-CODE          PIC X(1) VALUE SPACES.
+01 WS-AUDIT-CLOSE-FLAG     PIC X(1) VALUE "N".
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "BATCH" TO WS-OPERATOR-ID
+    END-IF
+
+    OPEN INPUT SONGBOOK-MASTER-FILE
+    OPEN OUTPUT SONGBOOK-RESULT-FILE
+
+    PERFORM UNTIL WS-NO-MORE-ENTRIES
+        READ SONGBOOK-MASTER-FILE
+            AT END
+                SET WS-NO-MORE-ENTRIES TO TRUE
+            NOT AT END
+                PERFORM 1000-RESOLVE-ONE-CHORD
+        END-READ
+    END-PERFORM
+
+    CLOSE SONGBOOK-MASTER-FILE
+    CLOSE SONGBOOK-RESULT-FILE
+
+    MOVE "Y" TO WS-AUDIT-CLOSE-FLAG
+    PERFORM 0990-LOG-AUDIT-ENTRY
+
+    STOP RUN.
+
+1000-RESOLVE-ONE-CHORD.
+    MOVE SB-SONG-ID TO SR-SONG-ID
+    MOVE SB-CHORD-SEQ TO SR-CHORD-SEQ
+    MOVE SB-CHORD-VOICING TO WS-VOICING
+    IF SB-ENHARM-PREF = SPACE
+        MOVE "S" TO WS-ENHARM-FLAG
+    ELSE
+        MOVE SB-ENHARM-PREF TO WS-ENHARM-FLAG
+    END-IF
+
+    CALL "CHORD-LOOKUP" USING SB-CHORD-ROOT SB-CHORD-QUALITY
+        WS-VOICING WS-ENHARM-FLAG WS-VALID-FLAG WS-RESULT-LINE
+        WS-REASON-CODE
+    IF WS-VALID-FLAG = "Y"
+        MOVE WS-RESULT-LINE TO SR-RESOLVED-SPELLING
+        MOVE "Y" TO SR-RESOLVED-STATUS
+        MOVE SPACES TO SR-REASON-CODE
+    ELSE
+        MOVE SPACES TO SR-RESOLVED-SPELLING
+        MOVE "N" TO SR-RESOLVED-STATUS
+        MOVE WS-REASON-CODE TO SR-REASON-CODE
+        PERFORM 0950-LOG-BAD-TUNE
+    END-IF
+
+    WRITE SONGBOOK-RESULT-RECORD
+    PERFORM 0990-LOG-AUDIT-ENTRY.
+
+0950-LOG-BAD-TUNE.
+    OPEN EXTEND BAD-TUNE-LOG-FILE
+    IF WS-BAD-LOG-STATUS NOT = "00"
+        OPEN OUTPUT BAD-TUNE-LOG-FILE
+    END-IF
+    WRITE BAD-TUNE-LOG-RECORD FROM SB-CHORD-ROOT
+    CLOSE BAD-TUNE-LOG-FILE.
+
+0990-LOG-AUDIT-ENTRY.
+    CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG SB-CHORD-ROOT
+        SB-CHORD-QUALITY WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+        WS-AUDIT-CLOSE-FLAG.
