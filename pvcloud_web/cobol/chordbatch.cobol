@@ -0,0 +1,214 @@
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-BATCH.
+*> Batch entry point for HELLO-WORLD's chord lookup. Reads a
+*> sequential TUNE-REQUEST-FILE (one PIC X(2) tune code per record),
+*> drives the same root-to-triad chain HELLO-WORLD uses for each
+*> record in turn, and writes every result line to a report file
+*> instead of the console - one job submission instead of one
+*> ACCEPT per chord.
+*> Restart checkpoints record the full last-processed transaction,
+*> not just a count, so a resumed run can confirm TUNE-REQUEST-FILE
+*> still holds the same job it was checkpointed against - a fresh
+*> day's file under the same name is started from record one instead
+*> of being silently skipped past.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TUNE-REQUEST-FILE ASSIGN TO "TUNEREQ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-FILE-STATUS.
+    SELECT CHORD-REPORT-FILE ASSIGN TO "CHORDRPT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+    SELECT BAD-TUNE-LOG-FILE ASSIGN TO "BADTUNE.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BAD-LOG-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TUNE-REQUEST-FILE.
+01 TUNE-REQUEST-RECORD.
+    05 TR-TUNE-ROOT         PIC X(2).
+    05 TR-TUNE-QUALITY      PIC X(4).
+    05 TR-VOICING           PIC X(1).
+    05 TR-ENHARM-FLAG       PIC X(1).
+
+FD  CHORD-REPORT-FILE.
+01 CHORD-REPORT-RECORD     PIC X(40).
+
+FD  BAD-TUNE-LOG-FILE.
+01 BAD-TUNE-LOG-RECORD     PIC X(2).
+
+FD  CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD-OUT   PIC X(36).
+
+WORKING-STORAGE SECTION.
+COPY CHKPTREC.
+
+01 WS-REQUEST-FILE-STATUS  PIC X(2).
+01 WS-REPORT-FILE-STATUS   PIC X(2).
+01 WS-BAD-LOG-STATUS       PIC X(2).
+01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+01 WS-END-OF-FILE          PIC X(1) VALUE "N".
+    88 WS-NO-MORE-REQUESTS          VALUE "Y".
+01 WS-CHECKPOINT-VALID-FLAG PIC X(1) VALUE "N".
+    88 WS-CHECKPOINT-VALID          VALUE "Y".
+01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 1.
+01 WS-RECORDS-PROCESSED    PIC 9(7) VALUE 0.
+01 WS-SKIP-COUNT           PIC 9(7) VALUE 0.
+01 WS-SKIP-IDX             PIC 9(7).
+01 Tune1                   PIC X(2).
+01 Tune1-Quality           PIC X(4).
+01 WS-VALID-FLAG           PIC X(1) VALUE "N".
+01 WS-ENHARM-FLAG          PIC X(1) VALUE "S".
+01 WS-VOICING              PIC X(1) VALUE SPACES.
+01 WS-RESULT-LINE          PIC X(40) VALUE SPACES.
+01 WS-OPERATOR-ID          PIC X(8) VALUE SPACES.
+01 WS-SOURCE-TAG           PIC X(8) VALUE "BATCH".
+01 WS-REASON-CODE          PIC X(1) VALUE SPACES.
+01 WS-AUDIT-CLOSE-FLAG     PIC X(1) VALUE "N".
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "BATCH" TO WS-OPERATOR-ID
+    END-IF
+
+    PERFORM 0050-LOAD-CHECKPOINT
+
+    OPEN INPUT TUNE-REQUEST-FILE
+    IF WS-SKIP-COUNT > 0
+        PERFORM 0060-SKIP-PROCESSED-RECORDS
+        IF WS-CHECKPOINT-VALID
+            OPEN EXTEND CHORD-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+                OPEN OUTPUT CHORD-REPORT-FILE
+            END-IF
+        ELSE
+            *> The checkpoint's last-processed record doesn't match what's
+            *> actually sitting at that position in TUNE-REQUEST-FILE (or
+            *> the file is now shorter than the checkpoint) - this is a
+            *> new day's file under the same name, not a genuine restart.
+            *> Start the job over from record one instead of skipping.
+            CLOSE TUNE-REQUEST-FILE
+            OPEN INPUT TUNE-REQUEST-FILE
+            MOVE "N" TO WS-END-OF-FILE
+            MOVE 0 TO WS-SKIP-COUNT
+            OPEN OUTPUT CHORD-REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT CHORD-REPORT-FILE
+    END-IF
+    MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED
+
+    PERFORM UNTIL WS-NO-MORE-REQUESTS
+        READ TUNE-REQUEST-FILE
+            AT END
+                SET WS-NO-MORE-REQUESTS TO TRUE
+            NOT AT END
+                MOVE TR-TUNE-ROOT TO Tune1
+                MOVE TR-TUNE-QUALITY TO Tune1-Quality
+                MOVE TR-VOICING TO WS-VOICING
+                IF TR-ENHARM-FLAG = SPACE
+                    MOVE "S" TO WS-ENHARM-FLAG
+                ELSE
+                    MOVE TR-ENHARM-FLAG TO WS-ENHARM-FLAG
+                END-IF
+                PERFORM 1000-LOOKUP-CHORD
+                IF WS-VALID-FLAG = "Y"
+                    WRITE CHORD-REPORT-RECORD FROM WS-RESULT-LINE
+                ELSE
+                    MOVE SPACES TO CHORD-REPORT-RECORD
+                    IF WS-REASON-CODE = "Q"
+                        STRING "INVALID CHORD QUALITY ENTERED: " DELIMITED BY SIZE
+                               Tune1-Quality                     DELIMITED BY SIZE
+                            INTO CHORD-REPORT-RECORD
+                    ELSE
+                        STRING "INVALID ROOT TUNE ENTERED: " DELIMITED BY SIZE
+                               Tune1                          DELIMITED BY SIZE
+                            INTO CHORD-REPORT-RECORD
+                    END-IF
+                    WRITE CHORD-REPORT-RECORD
+                    PERFORM 0950-LOG-BAD-TUNE
+                END-IF
+                PERFORM 0990-LOG-AUDIT-ENTRY
+                ADD 1 TO WS-RECORDS-PROCESSED
+                MOVE TUNE-REQUEST-RECORD TO CKPT-LAST-KEY-PROCESSED
+                IF FUNCTION MOD (WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM 0980-WRITE-CHECKPOINT
+                END-IF
+        END-READ
+    END-PERFORM
+
+    PERFORM 0980-WRITE-CHECKPOINT
+
+    CLOSE TUNE-REQUEST-FILE
+    CLOSE CHORD-REPORT-FILE
+
+    MOVE "Y" TO WS-AUDIT-CLOSE-FLAG
+    PERFORM 0990-LOG-AUDIT-ENTRY
+
+    STOP RUN.
+
+0950-LOG-BAD-TUNE.
+    OPEN EXTEND BAD-TUNE-LOG-FILE
+    IF WS-BAD-LOG-STATUS NOT = "00"
+        OPEN OUTPUT BAD-TUNE-LOG-FILE
+    END-IF
+    WRITE BAD-TUNE-LOG-RECORD FROM Tune1
+    CLOSE BAD-TUNE-LOG-FILE.
+
+1000-LOOKUP-CHORD.
+    CALL "CHORD-LOOKUP" USING Tune1 Tune1-Quality WS-VOICING
+        WS-ENHARM-FLAG WS-VALID-FLAG WS-RESULT-LINE WS-REASON-CODE.
+
+0990-LOG-AUDIT-ENTRY.
+    CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG Tune1
+        Tune1-Quality WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+        WS-AUDIT-CLOSE-FLAG.
+
+0050-LOAD-CHECKPOINT.
+    MOVE 0 TO WS-SKIP-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0060-SKIP-PROCESSED-RECORDS.
+    MOVE "N" TO WS-CHECKPOINT-VALID-FLAG
+    PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+            UNTIL WS-SKIP-IDX > WS-SKIP-COUNT OR WS-NO-MORE-REQUESTS
+        READ TUNE-REQUEST-FILE
+            AT END
+                SET WS-NO-MORE-REQUESTS TO TRUE
+            NOT AT END
+                IF WS-SKIP-IDX = WS-SKIP-COUNT
+                    IF TUNE-REQUEST-RECORD = CKPT-LAST-KEY-PROCESSED
+                        MOVE "Y" TO WS-CHECKPOINT-VALID-FLAG
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+
+0980-WRITE-CHECKPOINT.
+    MOVE WS-RECORDS-PROCESSED TO CKPT-RECORD-COUNT
+    MOVE SPACES TO CKPT-TIMESTAMP
+    STRING FUNCTION CURRENT-DATE DELIMITED BY SIZE
+        INTO CKPT-TIMESTAMP
+    MOVE SPACES TO CHECKPOINT-RECORD-OUT
+    MOVE CHECKPOINT-RECORD TO CHECKPOINT-RECORD-OUT
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD-OUT
+    CLOSE CHECKPOINT-FILE.
