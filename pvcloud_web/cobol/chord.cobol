@@ -2,11 +2,33 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BAD-TUNE-LOG-FILE ASSIGN TO "BADTUNE.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BAD-LOG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  BAD-TUNE-LOG-FILE.
+01 BAD-TUNE-LOG-RECORD     PIC X(2).
+
 WORKING-STORAGE SECTION.
 01 Tune1                PIC X(2) VALUE "C".
+01 Tune1-Quality        PIC X(4) VALUE SPACES.
+01 WS-BAD-LOG-STATUS     PIC X(2).
+01 WS-VALID-FLAG         PIC X(1) VALUE "N".
+01 WS-ENHARM-FLAG        PIC X(1) VALUE "S".
+01 WS-VOICING            PIC X(1) VALUE SPACES.
+01 WS-RESULT-LINE        PIC X(40) VALUE SPACES.
+01 WS-OPERATOR-ID        PIC X(8) VALUE SPACES.
+01 WS-SOURCE-TAG         PIC X(8) VALUE "INTERACT".
+01 WS-REASON-CODE        PIC X(1) VALUE SPACES.
+01 WS-AUDIT-CLOSE-FLAG   PIC X(1) VALUE "N".
 
 PROCEDURE DIVISION.
+0000-MAIN.
     DISPLAY 'This COBOL procedure provides you the tune combination of a chord for a given base tune'.
     DISPLAY 'No human being has been hurt while creating this procedure - yet -'.
     DISPLAY 'Use it at your own risk. We accept no liability of any kind.'.
@@ -14,41 +36,54 @@ PROCEDURE DIVISION.
     ACCEPT Tune1
     DISPLAY 'You entered ', Tune1
 
-    IF Tune1 EQUALS 'C' THEN
-      DISPLAY "C  | E  | G  | C"
-    END-IF
-    IF Tune1 EQUALS 'C#' THEN
-      DISPLAY "C# | F | G# | C#"
-    END-IF
-    IF Tune1 EQUALS 'D' THEN
-       DISPLAY "D  | F# | A  | D"
-    END-IF
-    IF Tune1 EQUALS 'D#' THEN
-      DISPLAY "D# | G  | A# | D#"
-    END-IF
-    IF Tune1 EQUALS 'E' THEN
-      DISPLAY "E  | G# | B  | E"
-    END-IF
-    IF Tune1 EQUALS 'F' THEN
-      DISPLAY "F  | A  | C  | F"
-    END-IF
-    IF Tune1 EQUALS 'F#' THEN
-      DISPLAY "F# | A# | C# | F#"
-    END-IF
-    IF Tune1 EQUALS 'G' THEN
-      DISPLAY "G  | B  | D  | G"
-    END-IF
-    IF Tune1 EQUALS 'G#' THEN
-      DISPLAY "G# | C  | D# | G#"
-    END-IF
-    IF Tune1 EQUALS 'A' THEN
-      DISPLAY "A  | C# | E  | A"
-    END-IF
-    IF Tune1 EQUALS 'A#' THEN
-      DISPLAY "A# | D  | F  | A#"
+    DISPLAY 'Enter chord quality (blank=major, M=minor, 7, DIM, MAJ7): ' WITH NO ADVANCING
+    ACCEPT Tune1-Quality
+
+    DISPLAY 'Enter voicing (blank=root position, 1=1st inversion, 2=2nd inversion, 6=add 6th): ' WITH NO ADVANCING
+    ACCEPT WS-VOICING
+
+    DISPLAY 'Enter enharmonic spelling for this key (blank/S=sharps, F=flats): ' WITH NO ADVANCING
+    ACCEPT WS-ENHARM-FLAG
+    IF WS-ENHARM-FLAG = SPACE
+        MOVE "S" TO WS-ENHARM-FLAG
     END-IF
-    IF Tune1 EQUALS 'B' THEN
-      DISPLAY "B  | D# | F# | B"
+
+    DISPLAY 'Enter your operator ID: ' WITH NO ADVANCING
+    ACCEPT WS-OPERATOR-ID
+
+    PERFORM 2000-LOOKUP-CHORD
+
+    IF WS-VALID-FLAG = "Y" THEN
+        DISPLAY WS-RESULT-LINE
+    ELSE
+        IF WS-REASON-CODE = "Q"
+            DISPLAY "INVALID CHORD QUALITY ENTERED: ", Tune1-Quality
+        ELSE
+            DISPLAY "INVALID ROOT TUNE ENTERED: ", Tune1
+        END-IF
+        PERFORM 1100-LOG-BAD-TUNE
     END-IF
+
+    PERFORM 3000-LOG-AUDIT-ENTRY
+
+    MOVE "Y" TO WS-AUDIT-CLOSE-FLAG
+    PERFORM 3000-LOG-AUDIT-ENTRY
+
     STOP RUN.
 
+1100-LOG-BAD-TUNE.
+    OPEN EXTEND BAD-TUNE-LOG-FILE
+    IF WS-BAD-LOG-STATUS NOT = "00"
+        OPEN OUTPUT BAD-TUNE-LOG-FILE
+    END-IF
+    WRITE BAD-TUNE-LOG-RECORD FROM Tune1
+    CLOSE BAD-TUNE-LOG-FILE.
+
+2000-LOOKUP-CHORD.
+    CALL "CHORD-LOOKUP" USING Tune1 Tune1-Quality WS-VOICING
+        WS-ENHARM-FLAG WS-VALID-FLAG WS-RESULT-LINE WS-REASON-CODE.
+
+3000-LOG-AUDIT-ENTRY.
+    CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG Tune1
+        Tune1-Quality WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+        WS-AUDIT-CLOSE-FLAG.
