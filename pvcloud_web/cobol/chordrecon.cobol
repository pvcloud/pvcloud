@@ -0,0 +1,229 @@
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-RECON.
+*> End-of-day reconciliation: reads the CHORD-AUDIT log built up over
+*> the day's INTERACT/BATCH/XPOSE lookups and produces a summary report
+*> - total lookups, a breakdown by root tune, a count of rejected
+*> entries, and an anomaly flag when the day's volume is wildly outside
+*> the recent running average - so usage gets reviewed instead of only
+*> noticed when a bad lookup complaint comes in days later.
+*> CHORDAUD.LOG is append-only and never rotated, so two things keep
+*> the tallies honest as it grows: RH-LAST-LINE-COUNT remembers how
+*> many lines were already reconciled last run (a rerun only looks at
+*> lines appended since), and the AUD-TIMESTAMP date is checked against
+*> today so the totals are today's volume, not the log's lifetime
+*> volume.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "CHORDAUD.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+    SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+    SELECT RECON-HISTORY-FILE ASSIGN TO "RECONHIST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+01 AUDIT-LOG-RECORD-IN     PIC X(85).
+
+FD  RECON-REPORT-FILE.
+01 RECON-REPORT-RECORD     PIC X(60).
+
+FD  RECON-HISTORY-FILE.
+01 RECON-HISTORY-RECORD.
+    05 RH-DAYS-RECORDED     PIC 9(5).
+    05 RH-AVG-LOOKUPS       PIC 9(7).
+    05 RH-LAST-LINE-COUNT   PIC 9(7).
+    05 RH-LAST-RECON-DATE   PIC X(8).
+
+WORKING-STORAGE SECTION.
+COPY AUDITREC.
+COPY CHRDTAB1.
+
+01 WS-AUDIT-FILE-STATUS     PIC X(2).
+01 WS-REPORT-FILE-STATUS    PIC X(2).
+01 WS-HISTORY-FILE-STATUS   PIC X(2).
+01 WS-END-OF-FILE           PIC X(1) VALUE "N".
+    88 WS-NO-MORE-ENTRIES            VALUE "Y".
+
+01 WS-TOTAL-LOOKUPS         PIC 9(7) VALUE 0.
+01 WS-INVALID-COUNT         PIC 9(7) VALUE 0.
+01 WS-ROOT-COUNTS.
+    05 WS-ROOT-COUNT OCCURS 12 TIMES PIC 9(5) VALUE 0.
+01 WS-ROOT-IDX               PIC 9(2).
+
+01 WS-LINE-NUMBER            PIC 9(7) VALUE 0.
+01 WS-TODAY-DATE             PIC X(8).
+
+01 WS-HIST-FOUND-FLAG        PIC X(1) VALUE "N".
+    88 WS-HIST-FOUND                   VALUE "Y".
+01 WS-NEW-AVG                PIC 9(7).
+01 WS-VARIANCE-LIMIT         PIC 9(7).
+01 WS-ANOMALY-FLAG           PIC X(9) VALUE SPACES.
+
+01 WS-FIRST-RECON-TODAY-FLAG PIC X(1) VALUE "Y".
+    88 WS-FIRST-RECON-TODAY            VALUE "Y".
+    88 WS-RECON-ALREADY-DONE-TODAY     VALUE "N".
+
+01 WS-REPORT-COUNT-DISPLAY   PIC ZZZZZZ9.
+01 WS-REPORT-ROOT-DISPLAY    PIC X(2).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 0800-LOAD-HISTORY
+    MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+
+    *> The running average/day-count must advance at most once per
+    *> calendar day - rerunning the reconciliation later the same day
+    *> (with no new audit lines, or with more appended since the first
+    *> run) must not fold another data point into RH-AVG-LOOKUPS or
+    *> flag an anomaly against a partial re-tally.
+    SET WS-FIRST-RECON-TODAY TO TRUE
+    IF RH-LAST-RECON-DATE = WS-TODAY-DATE
+        SET WS-RECON-ALREADY-DONE-TODAY TO TRUE
+    END-IF
+
+    OPEN INPUT AUDIT-LOG-FILE
+    OPEN OUTPUT RECON-REPORT-FILE
+    MOVE SPACES TO RECON-REPORT-RECORD
+
+    PERFORM UNTIL WS-NO-MORE-ENTRIES
+        READ AUDIT-LOG-FILE INTO AUDIT-LOG-RECORD
+            AT END
+                SET WS-NO-MORE-ENTRIES TO TRUE
+            NOT AT END
+                ADD 1 TO WS-LINE-NUMBER
+                *> Only tally entries appended since the last reconciliation
+                *> run (so a rerun doesn't double-count) and dated today (so
+                *> the totals are the day's volume, not the log's lifetime
+                *> volume).
+                IF WS-LINE-NUMBER > RH-LAST-LINE-COUNT
+                    IF AUD-TIMESTAMP (1:8) = WS-TODAY-DATE
+                        PERFORM 0100-TALLY-ENTRY
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE AUDIT-LOG-FILE
+
+    PERFORM 0850-CHECK-ANOMALY
+    PERFORM 0900-WRITE-REPORT
+    MOVE WS-LINE-NUMBER TO RH-LAST-LINE-COUNT
+    PERFORM 0950-SAVE-HISTORY
+
+    CLOSE RECON-REPORT-FILE
+
+    STOP RUN.
+
+0100-TALLY-ENTRY.
+    ADD 1 TO WS-TOTAL-LOOKUPS
+    IF AUD-STATUS = "N"
+        ADD 1 TO WS-INVALID-COUNT
+    END-IF
+    SET CHR-IDX TO 1
+    SEARCH WS-CHROMATIC-ENTRY
+        AT END
+            CONTINUE
+        WHEN CHR-SHARP-NAME (CHR-IDX) = AUD-TUNE-ROOT
+            ADD 1 TO WS-ROOT-COUNT (CHR-IDX)
+    END-SEARCH.
+
+0800-LOAD-HISTORY.
+    MOVE 0 TO RH-DAYS-RECORDED
+    MOVE 0 TO RH-AVG-LOOKUPS
+    MOVE 0 TO RH-LAST-LINE-COUNT
+    MOVE SPACES TO RH-LAST-RECON-DATE
+    OPEN INPUT RECON-HISTORY-FILE
+    IF WS-HISTORY-FILE-STATUS = "00"
+        READ RECON-HISTORY-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                SET WS-HIST-FOUND TO TRUE
+        END-READ
+        CLOSE RECON-HISTORY-FILE
+    END-IF.
+
+0850-CHECK-ANOMALY.
+    MOVE SPACES TO WS-ANOMALY-FLAG
+    *> A same-day rerun's WS-TOTAL-LOOKUPS is only the entries appended
+    *> since the first run today (possibly zero) - not a fresh day's
+    *> volume - so it is never a fair comparison against the running
+    *> average. Only check for an anomaly on the day's first run.
+    IF WS-FIRST-RECON-TODAY
+        IF WS-HIST-FOUND AND RH-AVG-LOOKUPS > 0
+            COMPUTE WS-VARIANCE-LIMIT = RH-AVG-LOOKUPS / 2
+            IF WS-TOTAL-LOOKUPS > RH-AVG-LOOKUPS + WS-VARIANCE-LIMIT
+                MOVE "ANOMALY" TO WS-ANOMALY-FLAG
+            END-IF
+            IF RH-AVG-LOOKUPS > WS-TOTAL-LOOKUPS
+                IF RH-AVG-LOOKUPS - WS-TOTAL-LOOKUPS > WS-VARIANCE-LIMIT
+                    MOVE "ANOMALY" TO WS-ANOMALY-FLAG
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+0900-WRITE-REPORT.
+    MOVE WS-TOTAL-LOOKUPS TO WS-REPORT-COUNT-DISPLAY
+    MOVE SPACES TO RECON-REPORT-RECORD
+    STRING "TOTAL LOOKUPS: " DELIMITED BY SIZE
+           WS-REPORT-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO RECON-REPORT-RECORD
+    WRITE RECON-REPORT-RECORD
+
+    PERFORM VARYING WS-ROOT-IDX FROM 1 BY 1 UNTIL WS-ROOT-IDX > 12
+        MOVE CHR-SHARP-NAME (WS-ROOT-IDX) TO WS-REPORT-ROOT-DISPLAY
+        MOVE WS-ROOT-COUNT (WS-ROOT-IDX) TO WS-REPORT-COUNT-DISPLAY
+        MOVE SPACES TO RECON-REPORT-RECORD
+        STRING "  " DELIMITED BY SIZE
+               WS-REPORT-ROOT-DISPLAY DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               WS-REPORT-COUNT-DISPLAY DELIMITED BY SIZE
+            INTO RECON-REPORT-RECORD
+        WRITE RECON-REPORT-RECORD
+    END-PERFORM
+
+    MOVE WS-INVALID-COUNT TO WS-REPORT-COUNT-DISPLAY
+    MOVE SPACES TO RECON-REPORT-RECORD
+    STRING "INVALID ENTRIES: " DELIMITED BY SIZE
+           WS-REPORT-COUNT-DISPLAY DELIMITED BY SIZE
+        INTO RECON-REPORT-RECORD
+    WRITE RECON-REPORT-RECORD
+
+    IF WS-ANOMALY-FLAG = "ANOMALY"
+        MOVE SPACES TO RECON-REPORT-RECORD
+        MOVE "VOLUME ANOMALY - LOOKUPS FAR OUTSIDE RECENT AVERAGE"
+            TO RECON-REPORT-RECORD
+        WRITE RECON-REPORT-RECORD
+    END-IF.
+
+0950-SAVE-HISTORY.
+    *> RH-DAYS-RECORDED/RH-AVG-LOOKUPS are a once-per-day data point, not
+    *> a once-per-invocation one - only the day's first reconciliation
+    *> run folds a new average in. RH-LAST-LINE-COUNT (already updated
+    *> by the caller) is always persisted, rerun or not.
+    IF WS-FIRST-RECON-TODAY
+        IF WS-HIST-FOUND
+            COMPUTE WS-NEW-AVG =
+                ((RH-AVG-LOOKUPS * RH-DAYS-RECORDED) + WS-TOTAL-LOOKUPS)
+                / (RH-DAYS-RECORDED + 1)
+            ADD 1 TO RH-DAYS-RECORDED
+            MOVE WS-NEW-AVG TO RH-AVG-LOOKUPS
+        ELSE
+            MOVE 1 TO RH-DAYS-RECORDED
+            MOVE WS-TOTAL-LOOKUPS TO RH-AVG-LOOKUPS
+        END-IF
+        MOVE WS-TODAY-DATE TO RH-LAST-RECON-DATE
+    END-IF
+
+    OPEN OUTPUT RECON-HISTORY-FILE
+    WRITE RECON-HISTORY-RECORD
+    CLOSE RECON-HISTORY-FILE.
