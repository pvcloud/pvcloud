@@ -0,0 +1,181 @@
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-TRANSPOSE.
+*> Transposition mode: reads a progression of root tunes off
+*> TRANSPOSE-REQUEST-FILE, walks the chromatic-order table to shift
+*> each root by the requested number of semitones, then feeds the
+*> shifted root through the same CHORD-LOOKUP engine HELLO-WORLD and
+*> CHORD-BATCH use, so a whole progression comes out transposed in
+*> one pass instead of one chord at a time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSPOSE-REQUEST-FILE ASSIGN TO "XPOSEREQ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-FILE-STATUS.
+    SELECT TRANSPOSE-REPORT-FILE ASSIGN TO "XPOSERPT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+    SELECT BAD-TUNE-LOG-FILE ASSIGN TO "BADTUNE.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BAD-LOG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSPOSE-REQUEST-FILE.
+01 TRANSPOSE-REQUEST-RECORD.
+    05 TX-TUNE-ROOT          PIC X(2).
+    05 TX-TUNE-QUALITY       PIC X(4).
+    05 TX-VOICING            PIC X(1).
+    05 TX-ENHARM-FLAG        PIC X(1).
+
+FD  TRANSPOSE-REPORT-FILE.
+01 TRANSPOSE-REPORT-RECORD   PIC X(60).
+
+FD  BAD-TUNE-LOG-FILE.
+01 BAD-TUNE-LOG-RECORD       PIC X(2).
+
+WORKING-STORAGE SECTION.
+COPY CHRDTAB1.
+
+01 WS-REQUEST-FILE-STATUS    PIC X(2).
+01 WS-REPORT-FILE-STATUS     PIC X(2).
+01 WS-BAD-LOG-STATUS         PIC X(2).
+01 WS-END-OF-FILE            PIC X(1) VALUE "N".
+    88 WS-NO-MORE-REQUESTS            VALUE "Y".
+
+01 WS-SEMITONE-SHIFT         PIC S9(2) VALUE 0.
+01 WS-ENHARM-FLAG            PIC X(1) VALUE "S".
+01 WS-VOICING                PIC X(1) VALUE SPACES.
+
+01 WS-ROOT-FOUND-FLAG        PIC X(1) VALUE "N".
+    88 WS-ROOT-FOUND                  VALUE "Y".
+    88 WS-ROOT-NOT-FOUND              VALUE "N".
+01 WS-OLD-SEMITONE           PIC 9(2).
+01 WS-NEW-SEMITONE           PIC 9(2).
+01 WS-NEW-ROOT               PIC X(2).
+01 WS-NEW-ROOT-DISPLAY       PIC X(2).
+
+01 WS-VALID-FLAG             PIC X(1) VALUE "N".
+01 WS-RESULT-LINE            PIC X(40) VALUE SPACES.
+01 WS-OPERATOR-ID            PIC X(8) VALUE SPACES.
+01 WS-SOURCE-TAG             PIC X(8) VALUE "XPOSE".
+01 WS-REASON-CODE            PIC X(1) VALUE SPACES.
+01 WS-AUDIT-CLOSE-FLAG        PIC X(1) VALUE "N".
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    DISPLAY "Enter semitone shift (e.g. +2 or -3): " WITH NO ADVANCING
+    ACCEPT WS-SEMITONE-SHIFT
+
+    ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "BATCH" TO WS-OPERATOR-ID
+    END-IF
+
+    OPEN INPUT TRANSPOSE-REQUEST-FILE
+    OPEN OUTPUT TRANSPOSE-REPORT-FILE
+    MOVE SPACES TO TRANSPOSE-REPORT-RECORD
+
+    PERFORM UNTIL WS-NO-MORE-REQUESTS
+        READ TRANSPOSE-REQUEST-FILE
+            AT END
+                SET WS-NO-MORE-REQUESTS TO TRUE
+            NOT AT END
+                PERFORM 1000-TRANSPOSE-ONE-CHORD
+        END-READ
+    END-PERFORM
+
+    CLOSE TRANSPOSE-REQUEST-FILE
+    CLOSE TRANSPOSE-REPORT-FILE
+
+    MOVE "Y" TO WS-AUDIT-CLOSE-FLAG
+    CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG TX-TUNE-ROOT
+        TX-TUNE-QUALITY WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+        WS-AUDIT-CLOSE-FLAG
+
+    STOP RUN.
+
+1000-TRANSPOSE-ONE-CHORD.
+    MOVE "N" TO WS-VALID-FLAG
+    MOVE SPACES TO WS-RESULT-LINE
+    MOVE TX-VOICING TO WS-VOICING
+    IF TX-ENHARM-FLAG = SPACE
+        MOVE "S" TO WS-ENHARM-FLAG
+    ELSE
+        MOVE TX-ENHARM-FLAG TO WS-ENHARM-FLAG
+    END-IF
+    PERFORM 1100-FIND-OLD-ROOT
+    IF WS-ROOT-FOUND
+        COMPUTE WS-NEW-SEMITONE =
+            FUNCTION MOD (WS-OLD-SEMITONE + WS-SEMITONE-SHIFT + 120, 12)
+        PERFORM 1200-SPELL-NEW-ROOT
+        CALL "CHORD-LOOKUP" USING WS-NEW-ROOT TX-TUNE-QUALITY
+            WS-VOICING WS-ENHARM-FLAG WS-VALID-FLAG WS-RESULT-LINE
+            WS-REASON-CODE
+        MOVE SPACES TO TRANSPOSE-REPORT-RECORD
+        IF WS-VALID-FLAG = "Y"
+            STRING TX-TUNE-ROOT         DELIMITED BY SIZE
+                   " -> "               DELIMITED BY SIZE
+                   WS-NEW-ROOT-DISPLAY  DELIMITED BY SIZE
+                   " : "                DELIMITED BY SIZE
+                   WS-RESULT-LINE       DELIMITED BY SIZE
+                INTO TRANSPOSE-REPORT-RECORD
+        ELSE
+            STRING "INVALID CHORD QUALITY ENTERED: " DELIMITED BY SIZE
+                   TX-TUNE-QUALITY                    DELIMITED BY SIZE
+                INTO TRANSPOSE-REPORT-RECORD
+            PERFORM 1300-LOG-BAD-TUNE
+        END-IF
+        WRITE TRANSPOSE-REPORT-RECORD
+        CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG WS-NEW-ROOT
+            TX-TUNE-QUALITY WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+            WS-AUDIT-CLOSE-FLAG
+    ELSE
+        MOVE SPACES TO TRANSPOSE-REPORT-RECORD
+        STRING "INVALID ROOT TUNE ENTERED: " DELIMITED BY SIZE
+               TX-TUNE-ROOT                  DELIMITED BY SIZE
+            INTO TRANSPOSE-REPORT-RECORD
+        WRITE TRANSPOSE-REPORT-RECORD
+        PERFORM 1300-LOG-BAD-TUNE
+        CALL "CHORD-AUDIT" USING WS-OPERATOR-ID WS-SOURCE-TAG TX-TUNE-ROOT
+            TX-TUNE-QUALITY WS-VOICING WS-RESULT-LINE WS-VALID-FLAG
+            WS-AUDIT-CLOSE-FLAG
+    END-IF.
+
+1300-LOG-BAD-TUNE.
+    OPEN EXTEND BAD-TUNE-LOG-FILE
+    IF WS-BAD-LOG-STATUS NOT = "00"
+        OPEN OUTPUT BAD-TUNE-LOG-FILE
+    END-IF
+    WRITE BAD-TUNE-LOG-RECORD FROM TX-TUNE-ROOT
+    CLOSE BAD-TUNE-LOG-FILE.
+
+1100-FIND-OLD-ROOT.
+    SET WS-ROOT-NOT-FOUND TO TRUE
+    SET CHR-IDX TO 1
+    SEARCH WS-CHROMATIC-ENTRY
+        AT END
+            SET WS-ROOT-NOT-FOUND TO TRUE
+        WHEN CHR-SHARP-NAME (CHR-IDX) = TX-TUNE-ROOT
+            SET WS-ROOT-FOUND TO TRUE
+            MOVE CHR-SEMITONE-IDX (CHR-IDX) TO WS-OLD-SEMITONE
+    END-SEARCH.
+
+1200-SPELL-NEW-ROOT.
+    *> WS-NEW-ROOT stays sharp-spelled - it's handed to CHORD-LOOKUP,
+    *> which (like WS-CHROMATIC-ENTRY itself) only recognizes roots in
+    *> sharp form. WS-NEW-ROOT-DISPLAY is the enharmonic-aware spelling
+    *> used in the report line's "->" label, so it agrees with the
+    *> chord spelling CHORD-LOOKUP returns alongside it.
+    PERFORM VARYING CHR-IDX FROM 1 BY 1 UNTIL CHR-IDX > 12
+        IF CHR-SEMITONE-IDX (CHR-IDX) = WS-NEW-SEMITONE
+            MOVE CHR-SHARP-NAME (CHR-IDX) TO WS-NEW-ROOT
+            IF WS-ENHARM-FLAG = "F"
+                MOVE CHR-FLAT-NAME (CHR-IDX) TO WS-NEW-ROOT-DISPLAY
+            ELSE
+                MOVE CHR-SHARP-NAME (CHR-IDX) TO WS-NEW-ROOT-DISPLAY
+            END-IF
+        END-IF
+    END-PERFORM.
