@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-AUDIT.
+*> Appends one entry to the chord lookup audit log, shared by every
+*> program that performs a lookup (interactive, batch, transposition,
+*> songbook), so usage can be reconstructed and billed back.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "CHORDAUD.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+01 AUDIT-LOG-RECORD-OUT    PIC X(85).
+
+WORKING-STORAGE SECTION.
+COPY AUDITREC.
+01 WS-AUDIT-FILE-STATUS    PIC X(2).
+01 WS-FIRST-CALL-FLAG      PIC X(1) VALUE "Y".
+    88 WS-FILE-NOT-YET-OPENED VALUE "Y".
+
+LINKAGE SECTION.
+01 LK-OPERATOR-ID          PIC X(8).
+01 LK-SOURCE                PIC X(8).
+01 LK-TUNE-ROOT             PIC X(2).
+01 LK-TUNE-QUALITY          PIC X(4).
+01 LK-VOICING                PIC X(1).
+01 LK-RESULT-LINE           PIC X(40).
+01 LK-STATUS                 PIC X(1).
+01 LK-CLOSE-REQUEST          PIC X(1).
+
+PROCEDURE DIVISION USING LK-OPERATOR-ID LK-SOURCE LK-TUNE-ROOT
+        LK-TUNE-QUALITY LK-VOICING LK-RESULT-LINE LK-STATUS
+        LK-CLOSE-REQUEST.
+
+0100-WRITE-AUDIT-ENTRY.
+    IF LK-CLOSE-REQUEST = "Y"
+        PERFORM 0200-CLOSE-AUDIT-LOG
+        GOBACK
+    END-IF
+
+    IF WS-FILE-NOT-YET-OPENED
+        OPEN EXTEND AUDIT-LOG-FILE
+        IF WS-AUDIT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT AUDIT-LOG-FILE
+        END-IF
+        MOVE SPACES TO AUDIT-LOG-RECORD-OUT
+        MOVE "N" TO WS-FIRST-CALL-FLAG
+    END-IF
+
+    STRING FUNCTION CURRENT-DATE DELIMITED BY SIZE
+        INTO AUD-TIMESTAMP
+    MOVE LK-OPERATOR-ID  TO AUD-OPERATOR-ID
+    MOVE LK-SOURCE       TO AUD-SOURCE
+    MOVE LK-TUNE-ROOT    TO AUD-TUNE-ROOT
+    MOVE LK-TUNE-QUALITY TO AUD-TUNE-QUALITY
+    MOVE LK-VOICING      TO AUD-VOICING
+    MOVE LK-RESULT-LINE  TO AUD-RESULT-LINE
+    MOVE LK-STATUS       TO AUD-STATUS
+
+    MOVE AUDIT-LOG-RECORD TO AUDIT-LOG-RECORD-OUT
+    WRITE AUDIT-LOG-RECORD-OUT
+
+    GOBACK.
+
+0200-CLOSE-AUDIT-LOG.
+    IF NOT WS-FILE-NOT-YET-OPENED
+        CLOSE AUDIT-LOG-FILE
+        SET WS-FILE-NOT-YET-OPENED TO TRUE
+    END-IF.
