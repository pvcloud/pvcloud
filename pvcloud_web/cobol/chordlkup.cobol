@@ -0,0 +1,195 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHORD-LOOKUP.
+*> Shared chord-spelling engine. Given a root tune, an optional chord
+*> quality, an optional voicing, and an enharmonic preference, returns
+*> the spelled-out chord as " | " separated note names. Factored out
+*> of the old HELLO-WORLD IF chain so the interactive program, the
+*> batch driver, the transposition job, and the songbook integration
+*> all share one implementation instead of four copies of it.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY CHRDTAB1.
+
+01 WS-ROOT-FOUND-FLAG     PIC X(1) VALUE "N".
+    88 WS-ROOT-FOUND                VALUE "Y".
+    88 WS-ROOT-NOT-FOUND            VALUE "N".
+
+01 WS-ROOT-SEMITONE       PIC 9(2).
+01 WS-THIRD-SEMITONE      PIC 9(2).
+01 WS-FIFTH-SEMITONE      PIC 9(2).
+01 WS-FOURTH-SEMITONE     PIC 9(2).
+01 WS-SIXTH-SEMITONE      PIC 9(2).
+
+01 WS-THIRD-OFFSET        PIC 9(2).
+01 WS-FIFTH-OFFSET        PIC 9(2).
+01 WS-FOURTH-OFFSET       PIC 9(2).
+01 WS-SIXTH-OFFSET        PIC 9(2) VALUE 9.
+
+01 WS-ROOT-NAME           PIC X(2).
+01 WS-THIRD-NAME          PIC X(2).
+01 WS-FIFTH-NAME          PIC X(2).
+01 WS-FOURTH-NAME         PIC X(2).
+01 WS-SIXTH-NAME          PIC X(2).
+
+01 WS-SPELL-SEMITONE      PIC 9(2).
+01 WS-SPELL-NAME          PIC X(2).
+
+01 WS-INPUT-QUALITY-UC    PIC X(4).
+01 WS-ENHARM-FLAG-UC      PIC X(1).
+
+LINKAGE SECTION.
+01 LK-INPUT-ROOT          PIC X(2).
+01 LK-INPUT-QUALITY       PIC X(4).
+01 LK-INPUT-VOICING       PIC X(1).
+01 LK-ENHARM-FLAG         PIC X(1).
+01 LK-VALID-FLAG          PIC X(1).
+01 LK-RESULT-LINE         PIC X(40).
+01 LK-REASON-CODE         PIC X(1).
+
+PROCEDURE DIVISION USING LK-INPUT-ROOT LK-INPUT-QUALITY
+        LK-INPUT-VOICING LK-ENHARM-FLAG LK-VALID-FLAG LK-RESULT-LINE
+        LK-REASON-CODE.
+
+0100-LOOKUP-CHORD.
+    MOVE SPACES TO LK-RESULT-LINE
+    MOVE SPACES TO LK-REASON-CODE
+    MOVE FUNCTION UPPER-CASE (LK-ENHARM-FLAG) TO WS-ENHARM-FLAG-UC
+    MOVE FUNCTION UPPER-CASE (LK-INPUT-QUALITY) TO WS-INPUT-QUALITY-UC
+    SET WS-ROOT-NOT-FOUND TO TRUE
+    PERFORM 0200-FIND-ROOT
+    IF WS-ROOT-FOUND
+        MOVE "Y" TO LK-VALID-FLAG
+        PERFORM 0300-SET-INTERVALS
+        IF LK-VALID-FLAG = "Y"
+            PERFORM 0400-COMPUTE-TONES
+            PERFORM 0500-SPELL-TONES
+            PERFORM 0600-BUILD-VOICING
+        ELSE
+            MOVE "Q" TO LK-REASON-CODE
+        END-IF
+    ELSE
+        MOVE "N" TO LK-VALID-FLAG
+        MOVE "R" TO LK-REASON-CODE
+    END-IF
+    GOBACK.
+
+0200-FIND-ROOT.
+    SET CHR-IDX TO 1
+    SEARCH WS-CHROMATIC-ENTRY
+        AT END
+            SET WS-ROOT-NOT-FOUND TO TRUE
+        WHEN CHR-SHARP-NAME (CHR-IDX) = LK-INPUT-ROOT
+            SET WS-ROOT-FOUND TO TRUE
+            MOVE CHR-SEMITONE-IDX (CHR-IDX) TO WS-ROOT-SEMITONE
+    END-SEARCH.
+
+0300-SET-INTERVALS.
+    EVALUATE WS-INPUT-QUALITY-UC
+        WHEN SPACES
+        WHEN "MAJ"
+            MOVE 04 TO WS-THIRD-OFFSET
+            MOVE 07 TO WS-FIFTH-OFFSET
+            MOVE 12 TO WS-FOURTH-OFFSET
+        WHEN "M"
+        WHEN "MIN"
+            MOVE 03 TO WS-THIRD-OFFSET
+            MOVE 07 TO WS-FIFTH-OFFSET
+            MOVE 12 TO WS-FOURTH-OFFSET
+        WHEN "7"
+            MOVE 04 TO WS-THIRD-OFFSET
+            MOVE 07 TO WS-FIFTH-OFFSET
+            MOVE 10 TO WS-FOURTH-OFFSET
+        WHEN "DIM"
+            MOVE 03 TO WS-THIRD-OFFSET
+            MOVE 06 TO WS-FIFTH-OFFSET
+            MOVE 12 TO WS-FOURTH-OFFSET
+        WHEN "MAJ7"
+            MOVE 04 TO WS-THIRD-OFFSET
+            MOVE 07 TO WS-FIFTH-OFFSET
+            MOVE 11 TO WS-FOURTH-OFFSET
+        WHEN OTHER
+            MOVE "N" TO LK-VALID-FLAG
+    END-EVALUATE.
+
+0400-COMPUTE-TONES.
+    COMPUTE WS-THIRD-SEMITONE =
+        FUNCTION MOD (WS-ROOT-SEMITONE + WS-THIRD-OFFSET, 12)
+    COMPUTE WS-FIFTH-SEMITONE =
+        FUNCTION MOD (WS-ROOT-SEMITONE + WS-FIFTH-OFFSET, 12)
+    COMPUTE WS-FOURTH-SEMITONE =
+        FUNCTION MOD (WS-ROOT-SEMITONE + WS-FOURTH-OFFSET, 12)
+    COMPUTE WS-SIXTH-SEMITONE =
+        FUNCTION MOD (WS-ROOT-SEMITONE + WS-SIXTH-OFFSET, 12).
+
+0500-SPELL-TONES.
+    MOVE WS-ROOT-SEMITONE TO WS-SPELL-SEMITONE
+    PERFORM 0510-SPELL-SEMITONE
+    MOVE WS-SPELL-NAME TO WS-ROOT-NAME
+
+    MOVE WS-THIRD-SEMITONE TO WS-SPELL-SEMITONE
+    PERFORM 0510-SPELL-SEMITONE
+    MOVE WS-SPELL-NAME TO WS-THIRD-NAME
+
+    MOVE WS-FIFTH-SEMITONE TO WS-SPELL-SEMITONE
+    PERFORM 0510-SPELL-SEMITONE
+    MOVE WS-SPELL-NAME TO WS-FIFTH-NAME
+
+    MOVE WS-FOURTH-SEMITONE TO WS-SPELL-SEMITONE
+    PERFORM 0510-SPELL-SEMITONE
+    MOVE WS-SPELL-NAME TO WS-FOURTH-NAME
+
+    MOVE WS-SIXTH-SEMITONE TO WS-SPELL-SEMITONE
+    PERFORM 0510-SPELL-SEMITONE
+    MOVE WS-SPELL-NAME TO WS-SIXTH-NAME.
+
+0510-SPELL-SEMITONE.
+    PERFORM VARYING CHR-IDX FROM 1 BY 1 UNTIL CHR-IDX > 12
+        IF CHR-SEMITONE-IDX (CHR-IDX) = WS-SPELL-SEMITONE
+            IF WS-ENHARM-FLAG-UC = "F"
+                MOVE CHR-FLAT-NAME (CHR-IDX) TO WS-SPELL-NAME
+            ELSE
+                MOVE CHR-SHARP-NAME (CHR-IDX) TO WS-SPELL-NAME
+            END-IF
+        END-IF
+    END-PERFORM.
+
+0600-BUILD-VOICING.
+    EVALUATE LK-INPUT-VOICING
+        WHEN "1"
+            STRING WS-THIRD-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FIFTH-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FOURTH-NAME DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-ROOT-NAME   DELIMITED BY SIZE
+                INTO LK-RESULT-LINE
+        WHEN "2"
+            STRING WS-FIFTH-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FOURTH-NAME DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-ROOT-NAME   DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-THIRD-NAME  DELIMITED BY SIZE
+                INTO LK-RESULT-LINE
+        WHEN "6"
+            STRING WS-ROOT-NAME   DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-THIRD-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FIFTH-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-SIXTH-NAME  DELIMITED BY SIZE
+                INTO LK-RESULT-LINE
+        WHEN OTHER
+            STRING WS-ROOT-NAME   DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-THIRD-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FIFTH-NAME  DELIMITED BY SIZE
+                   " | "          DELIMITED BY SIZE
+                   WS-FOURTH-NAME DELIMITED BY SIZE
+                INTO LK-RESULT-LINE
+    END-EVALUATE.
